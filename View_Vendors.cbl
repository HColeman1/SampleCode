@@ -8,20 +8,58 @@
                    ASSIGN TO "vendor"
                    ORGANIZATION IS INDEXED
                    RECORD KEY IS VENDOR-NUMBER
-                   ACCESS MODE IS DYNAMIC.
+                   ACCESS MODE IS DYNAMIC
+                   FILE STATUS IS VENDOR-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD VENDOR-FILE
            LABEL RECORDS ARE STANDARD.
-       01 VENDOR-RECORD.
-           05 VENDOR-NUMBER PIC 9(5).
-           05 VENDOR-NAME PIC X(30).
-           05 VENDOR-ZIP PIC 9(5).
+           COPY VENDREC.
        WORKING-STORAGE SECTION.
        77 FILE-AT-END PIC X.
+       01 SKIP-INACTIVE-ANSWER PIC X.
+       01 SKIP-INACTIVE-SWITCH PIC X.
+           88 SKIP-INACTIVE-VENDORS VALUE "Y".
+       01 VIEW-MODE-ANSWER PIC X.
+           88 VIEW-ALL-VENDORS       VALUE "1".
+           88 VIEW-LOOKUP-BY-NUMBER  VALUE "2".
+           88 VIEW-SEARCH-ZIP-RANGE  VALUE "3".
+       01 LOOKUP-VENDOR-NUMBER-FIELD PIC Z(5).
+       01 ZIP-LOW-FIELD  PIC 9(5).
+       01 ZIP-HIGH-FIELD PIC 9(5).
+       01 VENDOR-FILE-STATUS PIC XX.
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+           PERFORM ASK-SKIP-INACTIVE.
+           PERFORM ASK-VIEW-MODE.
            PERFORM OPENING-PROCEDURE.
+           IF VENDOR-FILE-STATUS = "00"
+                   EVALUATE TRUE
+                       WHEN VIEW-LOOKUP-BY-NUMBER
+                               PERFORM LOOKUP-VENDOR-BY-NUMBER
+                       WHEN VIEW-SEARCH-ZIP-RANGE
+                               PERFORM SEARCH-VENDORS-BY-ZIP-RANGE
+                       WHEN OTHER
+                               PERFORM DISPLAY-ALL-VENDORS
+                   END-EVALUATE
+                   PERFORM CLOSING-PROCEDURE
+           ELSE
+                   PERFORM EXPLAIN-VENDOR-FILE-STATUS
+           END-IF.
+       PROGRAM-DONE.
+           GOBACK.
+       ASK-SKIP-INACTIVE.
+           DISPLAY "SKIP INACTIVE VENDORS? (Y/N)".
+           ACCEPT SKIP-INACTIVE-ANSWER.
+           MOVE SKIP-INACTIVE-ANSWER TO SKIP-INACTIVE-SWITCH.
+       ASK-VIEW-MODE.
+           DISPLAY "VIEW MODE (1=ALL 2=LOOKUP BY NUMBER 3=ZIP RANGE)".
+           ACCEPT VIEW-MODE-ANSWER.
+       OPENING-PROCEDURE.
+           OPEN I-O VENDOR-FILE.
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+       DISPLAY-ALL-VENDORS.
            MOVE "N" TO FILE-AT-END.
            PERFORM READ-NEXT-RECORD.
            IF FILE-AT-END = "Y"
@@ -29,17 +67,66 @@
                    ELSE
                            PERFORM DISPLAY-VENDOR-FIELDS
                            UNTIL FILE-AT-END = "Y".
-           PERFORM CLOSING-PROCEDURE.
-       PROGRAM-DONE.
-           STOP RUN.
-       OPENING-PROCEDURE.
-           OPEN I-O VENDOR-FILE.
-       CLOSING-PROCEDURE.
-           CLOSE VENDOR-FILE.
        DISPLAY-VENDOR-FIELDS.
-           DISPLAY "NO: "VENDOR-NUMBER
-           " NAME: "VENDOR-NAME.
+           IF SKIP-INACTIVE-VENDORS AND VENDOR-INACTIVE
+                   CONTINUE
+           ELSE
+                   DISPLAY "NO: "VENDOR-NUMBER
+                   " NAME: "VENDOR-NAME
+                   " STATUS: "VENDOR-STATUS.
            PERFORM READ-NEXT-RECORD.
        READ-NEXT-RECORD.
            READ VENDOR-FILE NEXT RECORD
-                   AT END MOVE "Y" TO FILE-AT-END.
\ No newline at end of file
+                   AT END MOVE "Y" TO FILE-AT-END.
+       EXPLAIN-VENDOR-FILE-STATUS.
+           EVALUATE VENDOR-FILE-STATUS
+               WHEN "00"
+                       CONTINUE
+               WHEN "23"
+                       DISPLAY "VENDOR NUMBER NOT ON FILE"
+               WHEN "35"
+                       DISPLAY "VENDOR FILE DOES NOT EXIST"
+               WHEN "37"
+                       DISPLAY "VENDOR FILE ORG NOT SUPPORTED HERE"
+               WHEN "39"
+                       DISPLAY "VENDOR FILE ATTRIBUTES DO NOT MATCH"
+               WHEN "41"
+                       DISPLAY "VENDOR FILE IS ALREADY OPEN"
+               WHEN OTHER
+                       DISPLAY "VENDOR FILE ERROR, FILE STATUS: "
+                               VENDOR-FILE-STATUS
+           END-EVALUATE.
+       LOOKUP-VENDOR-BY-NUMBER.
+           DISPLAY "ENTER VENDOR NUMBER".
+           ACCEPT LOOKUP-VENDOR-NUMBER-FIELD.
+           MOVE LOOKUP-VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+           READ VENDOR-FILE
+           INVALID KEY
+                   PERFORM EXPLAIN-VENDOR-FILE-STATUS
+           NOT INVALID KEY
+                   IF SKIP-INACTIVE-VENDORS AND VENDOR-INACTIVE
+                           DISPLAY "VENDOR NUMBER NOT ON FILE"
+                   ELSE
+                           DISPLAY "NO: "VENDOR-NUMBER
+                           " NAME: "VENDOR-NAME
+                           " ZIP: "VENDOR-ZIP
+                           " STATUS: "VENDOR-STATUS.
+       SEARCH-VENDORS-BY-ZIP-RANGE.
+           DISPLAY "ENTER LOW END OF ZIP RANGE".
+           ACCEPT ZIP-LOW-FIELD.
+           DISPLAY "ENTER HIGH END OF ZIP RANGE".
+           ACCEPT ZIP-HIGH-FIELD.
+           MOVE "N" TO FILE-AT-END.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM UNTIL FILE-AT-END = "Y"
+                   PERFORM DISPLAY-VENDOR-IF-IN-ZIP-RANGE
+           END-PERFORM.
+       DISPLAY-VENDOR-IF-IN-ZIP-RANGE.
+           IF VENDOR-ZIP >= ZIP-LOW-FIELD
+              AND VENDOR-ZIP <= ZIP-HIGH-FIELD
+              AND NOT (SKIP-INACTIVE-VENDORS AND VENDOR-INACTIVE)
+                   DISPLAY "NO: "VENDOR-NUMBER
+                   " NAME: "VENDOR-NAME
+                   " ZIP: "VENDOR-ZIP
+                   " STATUS: "VENDOR-STATUS.
+           PERFORM READ-NEXT-RECORD.
\ No newline at end of file
