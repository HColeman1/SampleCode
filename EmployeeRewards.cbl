@@ -1,6 +1,25 @@
->* This program reads in a file of every employee and divides them up
->* into two different files; one for employees who have been here over 
->* ten years, and one for newer employees. The original file is kept unchanged.
+*> This program reads in a file of every employee and divides them up
+*> into two different files; one for employees who have been here over
+*> ten years, and one for newer employees. The original file is kept unchanged.
+*> Employees with an unusable hire date (bad month/day, or a hire year
+*> in the future) are routed to a third exception file with a reason
+*> instead of being run through the tenure logic below.
+*> Employees who hit a 5-year service anniversary (5/10/15/20/25/30)
+*> this period are also listed in a milestone file, in addition to the
+*> long/short split above, so HR doesn't have to re-figure who gets
+*> which anniversary award by hand. Each milestone also carries a
+*> dollar reward amount, written to a payroll interface file keyed by
+*> EMP_ID so Payroll can load it instead of re-keying it from the list.
+*> Control totals (read/written/rejected) are displayed at
+*> 400_CLOSE_FILES, and a checkpoint record is written every
+*> CHECKPOINT_INTERVAL reads so a run that dies partway through can be
+*> restarted without reprocessing the employees it already finished.
+*> The five per-run output files are stamped with the run date (e.g.
+*> longtermemployees.20260808) so rerunning the job, or comparing one
+*> period's split against another's, doesn't clobber a prior run's
+*> output. The checkpoint file itself keeps a fixed name since a
+*> restart needs to find the checkpoint from a run made earlier the
+*> same day.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. EMPLOYEEREWARDS.
@@ -11,30 +30,22 @@ FILE-CONTROL.
 SELECT INFILE ASSIGN TO "allemployees"
 ORGANIZATION IS LINE SEQUENTIAL
 FILE STATUS IS FILE_CHECK.
-select OUTFILE1 assign to "longtermemployees"
+select OUTFILE1 assign to DYNAMIC DYN-OUTFILE1-NAME
 ORGANIZATION IS LINE SEQUENTIAL.
-SELECT OUTFILE2 ASSIGN TO "shorttermemployees"
+SELECT OUTFILE2 ASSIGN TO DYNAMIC DYN-OUTFILE2-NAME
 ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD INFILE.
-01 ALL_EMPLOYEES.
-05 EMP_FIRST PIC X(10).
-05 EMP_LAST PIC X(10).
-05 EMP_ID PIC 9(5).IDENTIFICATION DIVISION.
-PROGRAM-ID. EMPLOYEEREWARDS.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-SELECT INFILE ASSIGN TO "allemployees"
-ORGANIZATION IS LINE SEQUENTIAL
-FILE STATUS IS FILE_CHECK.
-select OUTFILE1 assign to "longtermemployees"
+SELECT OUTFILE3 ASSIGN TO DYNAMIC DYN-OUTFILE3-NAME
+ORGANIZATION IS LINE SEQUENTIAL.
+SELECT OUTFILE4 ASSIGN TO DYNAMIC DYN-OUTFILE4-NAME
 ORGANIZATION IS LINE SEQUENTIAL.
-SELECT OUTFILE2 ASSIGN TO "shorttermemployees"
+SELECT OUTFILE5 ASSIGN TO DYNAMIC DYN-OUTFILE5-NAME
 ORGANIZATION IS LINE SEQUENTIAL.
+SELECT CHECKPOINT-FILE ASSIGN TO "rewardscheckpoint"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS CHECKPOINT-FILE-STATUS.
+SELECT RUN-SEQUENCE-FILE ASSIGN TO "rewardsrunseq"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS RUNSEQ-FILE-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
@@ -43,10 +54,6 @@ FD INFILE.
 05 EMP_FIRST PIC X(10).
 05 EMP_LAST PIC X(10).
 05 EMP_ID PIC 9(5).
-05 HIRE_DATE.
-10 HIRE_MONTH PIC 99.
-10 HIRE_DAY PIC 99.
-
 05 HIRE_DATE.
 10 HIRE_MONTH PIC 99.
 10 HIRE_DAY PIC 99.
@@ -58,35 +65,7 @@ FD OUTFILE1.
 01 LONG_EMPLOYEES.
 05 LONG_EMP_FIRST PIC X(10).
 05 LONG_EMP_LAST PIC X(10).
-05 LONG_EMP_ID PIC 9(5).IDENTIFICATION DIVISION.
-PROGRAM-ID. EMPLOYEEREWARDS.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-SELECT INFILE ASSIGN TO "allemployees"
-ORGANIZATION IS LINE SEQUENTIAL
-FILE STATUS IS FILE_CHECK.
-select OUTFILE1 assign to "longtermemployees"
-ORGANIZATION IS LINE SEQUENTIAL.
-SELECT OUTFILE2 ASSIGN TO "shorttermemployees"
-ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD INFILE.
-01 ALL_EMPLOYEES.
-05 EMP_FIRST PIC X(10).
-05 EMP_LAST PIC X(10).
-05 EMP_ID PIC 9(5).
-05 HIRE_DATE.
-10 HIRE_MONTH PIC 99.
-10 HIRE_DAY PIC 99.
-
-05 LONG_HIRE_DATE.
-10 LONG_HIRE_MONTH PIC 99.
-10 LONG_HIRE_DAY PIC 99.
-10 LONG_HIRE_YEAR PIC 9999.
+05 LONG_EMP_ID PIC 9(5).
 
 FD OUTFILE2.
 01 SHORT_PRINT_LINES.
@@ -95,6 +74,49 @@ FD OUTFILE2.
 05 SHORT_EMP_FIRST PIC X(10).
 05 SHORT_EMP_LAST PIC X(10).
 05 SHORT_EMP_ID PIC 9(5).
+
+FD OUTFILE3.
+01 BAD_HIRE_DATE_EMPLOYEES.
+05 BAD_EMP_FIRST PIC X(10).
+05 BAD_EMP_LAST PIC X(10).
+05 BAD_EMP_ID PIC 9(5).
+05 BAD_HIRE_MONTH PIC 99.
+05 BAD_HIRE_DAY PIC 99.
+05 BAD_HIRE_YEAR PIC 9999.
+05 BAD_HIRE_REASON PIC X(40).
+
+FD OUTFILE4.
+01 MILESTONE_PRINT_LINES.
+05 FILLER PIC X(27).
+01 MILESTONE_EMPLOYEES.
+05 MILESTONE_EMP_FIRST PIC X(10).
+05 MILESTONE_EMP_LAST PIC X(10).
+05 MILESTONE_EMP_ID PIC 9(5).
+05 MILESTONE_EMP_YEARS PIC 99.
+
+FD OUTFILE5.
+01 PAYROLL_AWARD_RECORD.
+05 PAYROLL_EMP_ID PIC 9(5).
+05 PAYROLL_EMP_LAST PIC X(10).
+05 PAYROLL_EMP_FIRST PIC X(10).
+05 PAYROLL_MILESTONE_YEARS PIC 99.
+05 PAYROLL_AWARD_AMOUNT PIC 9(5)V99.
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+05 CKPT-RECORDS-READ PIC 9(7).
+05 CKPT-LONG-WRITTEN PIC 9(7).
+05 CKPT-SHORT-WRITTEN PIC 9(7).
+05 CKPT-MILESTONE-WRITTEN PIC 9(7).
+05 CKPT-PAYROLL-WRITTEN PIC 9(7).
+05 CKPT-REJECTED PIC 9(7).
+05 CKPT-RUN-SEQUENCE PIC 999.
+
+FD RUN-SEQUENCE-FILE.
+01 RUN-SEQUENCE-RECORD.
+05 RS-DATE PIC 9(8).
+05 RS-SEQUENCE PIC 999.
+
 WORKING-STORAGE SECTION.
 01 END_OF_FILE PIC X VALUE "N".
 01 FILE_CHECK PIC 99.
@@ -113,27 +135,131 @@ WORKING-STORAGE SECTION.
 05 LAST_NAME_HEADER PIC X(11) VALUE "L_NAME ".
 05 ID_HEADER PIC X(2) VALUE "ID".
 
+01 MILESTONE_HEADER.
+05 FILLER PIC X(11) VALUE "F_NAME ".
+05 FILLER PIC X(11) VALUE "L_NAME ".
+05 FILLER PIC X(2) VALUE "ID".
+05 FILLER PIC X(3) VALUE " YR".
+
+01 HIRE_DATE_IS_VALID PIC X.
+88 HIRE_DATE_OK VALUE "Y".
+01 HIRE_DATE_REJECT_REASON PIC X(40).
+01 MAX_HIRE_DAY PIC 99.
+
+01 DAYS_IN_MONTH_TABLE.
+05 FILLER PIC 9(2) VALUE 31.
+05 FILLER PIC 9(2) VALUE 28.
+05 FILLER PIC 9(2) VALUE 31.
+05 FILLER PIC 9(2) VALUE 30.
+05 FILLER PIC 9(2) VALUE 31.
+05 FILLER PIC 9(2) VALUE 30.
+05 FILLER PIC 9(2) VALUE 31.
+05 FILLER PIC 9(2) VALUE 31.
+05 FILLER PIC 9(2) VALUE 30.
+05 FILLER PIC 9(2) VALUE 31.
+05 FILLER PIC 9(2) VALUE 30.
+05 FILLER PIC 9(2) VALUE 31.
+01 DAYS_IN_MONTH REDEFINES DAYS_IN_MONTH_TABLE
+PIC 9(2) OCCURS 12 TIMES.
+
+01 MILESTONE_YEARS_TABLE.
+05 FILLER PIC 99 VALUE 05.
+05 FILLER PIC 99 VALUE 10.
+05 FILLER PIC 99 VALUE 15.
+05 FILLER PIC 99 VALUE 20.
+05 FILLER PIC 99 VALUE 25.
+05 FILLER PIC 99 VALUE 30.
+01 MILESTONE_YEARS REDEFINES MILESTONE_YEARS_TABLE
+PIC 99 OCCURS 6 TIMES.
+01 MILESTONE_INDEX PIC 9.
+01 HIT_MILESTONE_SWITCH PIC X.
+88 HIT_MILESTONE VALUE "Y".
+01 HIT_MILESTONE_YEARS PIC 99.
+01 HIT_MILESTONE_INDEX PIC 9.
+
+01 REWARD_AMOUNT_TABLE.
+05 FILLER PIC 9(5)V99 VALUE 100.00.
+05 FILLER PIC 9(5)V99 VALUE 250.00.
+05 FILLER PIC 9(5)V99 VALUE 500.00.
+05 FILLER PIC 9(5)V99 VALUE 750.00.
+05 FILLER PIC 9(5)V99 VALUE 1000.00.
+05 FILLER PIC 9(5)V99 VALUE 1500.00.
+01 REWARD_AMOUNT REDEFINES REWARD_AMOUNT_TABLE
+PIC 9(5)V99 OCCURS 6 TIMES.
+
+01 CHECKPOINT-FILE-STATUS PIC XX.
+01 CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+
+01 RUN-DATE-STAMP.
+05 RDS-YEAR  PIC 9999.
+05 RDS-MONTH PIC 99.
+05 RDS-DAY   PIC 99.
+01 RUN-DATE-STAMP-NUM REDEFINES RUN-DATE-STAMP PIC 9(8).
+
+01 RUNSEQ-FILE-STATUS PIC XX.
+01 CURRENT-RUN-SEQUENCE PIC 999 VALUE 1.
+
+01 DYN-OUTFILE1-NAME PIC X(40).
+01 DYN-OUTFILE2-NAME PIC X(40).
+01 DYN-OUTFILE3-NAME PIC X(40).
+01 DYN-OUTFILE4-NAME PIC X(40).
+01 DYN-OUTFILE5-NAME PIC X(40).
+01 RESTART-SKIP-COUNT PIC 9(7) VALUE 0.
+01 RESTARTED-SWITCH PIC X VALUE "N".
+88 THIS-IS-A-RESTART VALUE "Y".
+
+01 CONTROL-TOTALS.
+05 CT-RECORDS-READ PIC 9(7) VALUE 0.
+05 CT-LONG-WRITTEN PIC 9(7) VALUE 0.
+05 CT-SHORT-WRITTEN PIC 9(7) VALUE 0.
+05 CT-MILESTONE-WRITTEN PIC 9(7) VALUE 0.
+05 CT-PAYROLL-WRITTEN PIC 9(7) VALUE 0.
+05 CT-REJECTED PIC 9(7) VALUE 0.
+
 PROCEDURE DIVISION.
 MOVE FUNCTION CURRENT-DATE TO THE_CURRENT_DATE.
 DISPLAY "THIS YEAR IS: "THE_CURRENT_YEAR.
 DISPLAY "THE CURRENT DAY OF THE MONTH IS: "THE_CURRENT_DAY.
 
-OPEN INPUT INFILE.
-OPEN OUTPUT OUTFILE1.
-OPEN OUTPUT OUTFILE2.
+PERFORM 040_SET_RUN_DATE_STAMP.
+PERFORM 100_READ_CHECKPOINT.
+PERFORM 060_ASSIGN_RUN_SEQUENCE.
+PERFORM 050_BUILD_DYNAMIC_FILENAMES.
 
+OPEN INPUT INFILE.
 IF FILE_CHECK NOT = "00" THEN
            DISPLAY "COULD NOT OPEN FILE EXIT STATUS IS: "FILE_CHECK
 GO TO 500_END_PROGRAM
 END-IF.
-WRITE LONG_PRINT_LINES FROM EMPLOYEE_HEADER 
+IF THIS-IS-A-RESTART
+OPEN EXTEND OUTFILE1
+OPEN EXTEND OUTFILE2
+OPEN EXTEND OUTFILE3
+OPEN EXTEND OUTFILE4
+OPEN EXTEND OUTFILE5
+ELSE
+OPEN OUTPUT OUTFILE1
+OPEN OUTPUT OUTFILE2
+OPEN OUTPUT OUTFILE3
+OPEN OUTPUT OUTFILE4
+OPEN OUTPUT OUTFILE5
+END-IF.
+IF NOT THIS-IS-A-RESTART
+WRITE LONG_PRINT_LINES FROM EMPLOYEE_HEADER
 BEFORE ADVANCING 2 LINES
 WRITE SHORT_PRINT_LINES FROM EMPLOYEE_HEADER
 BEFORE ADVANCING 2 LINES
+WRITE MILESTONE_PRINT_LINES FROM MILESTONE_HEADER
+BEFORE ADVANCING 2 LINES
+END-IF
 PERFORM UNTIL END_OF_FILE = "Y"
 READ INFILE
 AT END MOVE "Y" TO END_OF_FILE
 NOT AT END
+ADD 1 TO CT-RECORDS-READ
+IF CT-RECORDS-READ IS GREATER THAN RESTART-SKIP-COUNT
+PERFORM 200_VALIDATE_HIRE_DATE
+IF HIRE_DATE_OK
 COMPUTE TOTAL_YEARS_EMPLOYED = THE_CURRENT_YEAR - HIRE_YEAR
 
 IF TOTAL_YEARS_EMPLOYED IS GREATER THAN 10 THEN
@@ -142,8 +268,9 @@ MOVE EMP_LAST TO LONG_EMP_LAST
 MOVE EMP_ID TO LONG_EMP_ID
 WRITE LONG_EMPLOYEES
 END-WRITE
+ADD 1 TO CT-LONG-WRITTEN
 END-IF
-IF TOTAL_YEARS_EMPLOYED IS EQUAL TO 10 AND (HIRE_MONTH IS LESS THAN 
+IF TOTAL_YEARS_EMPLOYED IS EQUAL TO 10 AND (HIRE_MONTH IS LESS THAN
            THE_CURRENT_MONTH OR (HIRE_MONTH IS EQUAL TO THE_CURRENT_MONTH AND
            HIRE_DAY IS LESS THAN THE_CURRENT_DAY)) THEN
 MOVE EMP_FIRST TO LONG_EMP_FIRST
@@ -151,6 +278,7 @@ MOVE EMP_LAST TO LONG_EMP_LAST
 MOVE EMP_ID TO LONG_EMP_ID
 WRITE LONG_EMPLOYEES
 END-WRITE
+ADD 1 TO CT-LONG-WRITTEN
 END-IF
 IF TOTAL_YEARS_EMPLOYED IS LESS THAN 10 OR (HIRE_YEAR IS EQUAL
 TO THE_CURRENT_YEAR AND (HIRE_MONTH IS GREATER THAN THE_CURRENT_MONTH
@@ -161,12 +289,214 @@ MOVE EMP_LAST TO SHORT_EMP_LAST
 MOVE EMP_ID TO SHORT_EMP_ID
 WRITE SHORT_EMPLOYEES
 END-WRITE
+ADD 1 TO CT-SHORT-WRITTEN
+END-IF
+PERFORM 250_CHECK_MILESTONES
+ELSE
+PERFORM 300_WRITE_BAD_HIRE_DATE
+ADD 1 TO CT-REJECTED
+END-IF
+IF FUNCTION MOD(CT-RECORDS-READ, CHECKPOINT-INTERVAL) = 0
+PERFORM 350_WRITE_CHECKPOINT
+END-IF
+END-IF
 END-READ
 END-PERFORM.
 400_CLOSE_FILES.
 CLOSE INFILE.
 CLOSE OUTFILE1.
 CLOSE OUTFILE2.
+CLOSE OUTFILE3.
+CLOSE OUTFILE4.
+CLOSE OUTFILE5.
+DISPLAY "CONTROL TOTALS FOR THIS RUN:".
+DISPLAY "  RECORDS READ:        "CT-RECORDS-READ.
+DISPLAY "  LONG TERM WRITTEN:   "CT-LONG-WRITTEN.
+DISPLAY "  SHORT TERM WRITTEN:  "CT-SHORT-WRITTEN.
+DISPLAY "  MILESTONES WRITTEN:  "CT-MILESTONE-WRITTEN.
+DISPLAY "  PAYROLL AWARDS WRITTEN: "CT-PAYROLL-WRITTEN.
+DISPLAY "  REJECTED (BAD DATES): "CT-REJECTED.
+PERFORM 360_RESET_CHECKPOINT.
 
 500_END_PROGRAM.
-STOP RUN.
\ No newline at end of file
+GOBACK.
+
+040_SET_RUN_DATE_STAMP.
+MOVE THE_CURRENT_YEAR TO RDS-YEAR.
+MOVE THE_CURRENT_MONTH TO RDS-MONTH.
+MOVE THE_CURRENT_DAY TO RDS-DAY.
+
+050_BUILD_DYNAMIC_FILENAMES.
+STRING "longtermemployees." DELIMITED BY SIZE
+RUN-DATE-STAMP DELIMITED BY SIZE
+"." DELIMITED BY SIZE
+CURRENT-RUN-SEQUENCE DELIMITED BY SIZE
+INTO DYN-OUTFILE1-NAME.
+STRING "shorttermemployees." DELIMITED BY SIZE
+RUN-DATE-STAMP DELIMITED BY SIZE
+"." DELIMITED BY SIZE
+CURRENT-RUN-SEQUENCE DELIMITED BY SIZE
+INTO DYN-OUTFILE2-NAME.
+STRING "badhiredates." DELIMITED BY SIZE
+RUN-DATE-STAMP DELIMITED BY SIZE
+"." DELIMITED BY SIZE
+CURRENT-RUN-SEQUENCE DELIMITED BY SIZE
+INTO DYN-OUTFILE3-NAME.
+STRING "milestoneemployees." DELIMITED BY SIZE
+RUN-DATE-STAMP DELIMITED BY SIZE
+"." DELIMITED BY SIZE
+CURRENT-RUN-SEQUENCE DELIMITED BY SIZE
+INTO DYN-OUTFILE4-NAME.
+STRING "payrollawards." DELIMITED BY SIZE
+RUN-DATE-STAMP DELIMITED BY SIZE
+"." DELIMITED BY SIZE
+CURRENT-RUN-SEQUENCE DELIMITED BY SIZE
+INTO DYN-OUTFILE5-NAME.
+
+060_ASSIGN_RUN_SEQUENCE.
+IF THIS-IS-A-RESTART
+CONTINUE
+ELSE
+PERFORM 065_NEXT_RUN_SEQUENCE
+END-IF.
+
+065_NEXT_RUN_SEQUENCE.
+OPEN INPUT RUN-SEQUENCE-FILE.
+IF RUNSEQ-FILE-STATUS = "00"
+READ RUN-SEQUENCE-FILE
+AT END
+MOVE 1 TO CURRENT-RUN-SEQUENCE
+NOT AT END
+IF RS-DATE = RUN-DATE-STAMP-NUM
+COMPUTE CURRENT-RUN-SEQUENCE = RS-SEQUENCE + 1
+ELSE
+MOVE 1 TO CURRENT-RUN-SEQUENCE
+END-IF
+END-READ
+CLOSE RUN-SEQUENCE-FILE
+ELSE
+MOVE 1 TO CURRENT-RUN-SEQUENCE
+END-IF.
+MOVE RUN-DATE-STAMP-NUM TO RS-DATE.
+MOVE CURRENT-RUN-SEQUENCE TO RS-SEQUENCE.
+OPEN OUTPUT RUN-SEQUENCE-FILE.
+WRITE RUN-SEQUENCE-RECORD.
+CLOSE RUN-SEQUENCE-FILE.
+
+200_VALIDATE_HIRE_DATE.
+MOVE "Y" TO HIRE_DATE_IS_VALID.
+MOVE SPACE TO HIRE_DATE_REJECT_REASON.
+IF HIRE_MONTH < 1 OR HIRE_MONTH > 12
+MOVE "N" TO HIRE_DATE_IS_VALID
+MOVE "INVALID HIRE MONTH" TO HIRE_DATE_REJECT_REASON
+ELSE
+IF HIRE_YEAR > THE_CURRENT_YEAR
+MOVE "N" TO HIRE_DATE_IS_VALID
+MOVE "HIRE YEAR IS IN THE FUTURE" TO HIRE_DATE_REJECT_REASON
+ELSE
+PERFORM 210_DETERMINE_MAX_HIRE_DAY
+IF HIRE_DAY < 1 OR HIRE_DAY > MAX_HIRE_DAY
+MOVE "N" TO HIRE_DATE_IS_VALID
+MOVE "INVALID HIRE DAY FOR MONTH" TO HIRE_DATE_REJECT_REASON
+END-IF
+END-IF
+END-IF.
+
+210_DETERMINE_MAX_HIRE_DAY.
+MOVE DAYS_IN_MONTH(HIRE_MONTH) TO MAX_HIRE_DAY.
+IF HIRE_MONTH = 2 AND FUNCTION MOD(HIRE_YEAR, 4) = 0
+AND (FUNCTION MOD(HIRE_YEAR, 100) NOT = 0 OR
+FUNCTION MOD(HIRE_YEAR, 400) = 0)
+MOVE 29 TO MAX_HIRE_DAY
+END-IF.
+
+250_CHECK_MILESTONES.
+MOVE "N" TO HIT_MILESTONE_SWITCH.
+PERFORM VARYING MILESTONE_INDEX FROM 1 BY 1
+UNTIL MILESTONE_INDEX > 6
+IF TOTAL_YEARS_EMPLOYED IS EQUAL TO MILESTONE_YEARS(MILESTONE_INDEX)
+AND (HIRE_MONTH IS LESS THAN THE_CURRENT_MONTH OR
+(HIRE_MONTH IS EQUAL TO THE_CURRENT_MONTH AND
+HIRE_DAY IS LESS THAN THE_CURRENT_DAY))
+MOVE "Y" TO HIT_MILESTONE_SWITCH
+MOVE MILESTONE_YEARS(MILESTONE_INDEX) TO HIT_MILESTONE_YEARS
+MOVE MILESTONE_INDEX TO HIT_MILESTONE_INDEX
+END-IF
+END-PERFORM.
+IF HIT_MILESTONE
+PERFORM 260_WRITE_MILESTONE_RECORD
+PERFORM 270_WRITE_PAYROLL_AWARD
+END-IF.
+
+260_WRITE_MILESTONE_RECORD.
+MOVE EMP_FIRST TO MILESTONE_EMP_FIRST.
+MOVE EMP_LAST TO MILESTONE_EMP_LAST.
+MOVE EMP_ID TO MILESTONE_EMP_ID.
+MOVE HIT_MILESTONE_YEARS TO MILESTONE_EMP_YEARS.
+WRITE MILESTONE_EMPLOYEES.
+ADD 1 TO CT-MILESTONE-WRITTEN.
+
+270_WRITE_PAYROLL_AWARD.
+MOVE EMP_ID TO PAYROLL_EMP_ID.
+MOVE EMP_LAST TO PAYROLL_EMP_LAST.
+MOVE EMP_FIRST TO PAYROLL_EMP_FIRST.
+MOVE HIT_MILESTONE_YEARS TO PAYROLL_MILESTONE_YEARS.
+MOVE REWARD_AMOUNT(HIT_MILESTONE_INDEX) TO PAYROLL_AWARD_AMOUNT.
+WRITE PAYROLL_AWARD_RECORD.
+ADD 1 TO CT-PAYROLL-WRITTEN.
+
+300_WRITE_BAD_HIRE_DATE.
+MOVE EMP_FIRST TO BAD_EMP_FIRST.
+MOVE EMP_LAST TO BAD_EMP_LAST.
+MOVE EMP_ID TO BAD_EMP_ID.
+MOVE HIRE_MONTH TO BAD_HIRE_MONTH.
+MOVE HIRE_DAY TO BAD_HIRE_DAY.
+MOVE HIRE_YEAR TO BAD_HIRE_YEAR.
+MOVE HIRE_DATE_REJECT_REASON TO BAD_HIRE_REASON.
+WRITE BAD_HIRE_DATE_EMPLOYEES.
+
+100_READ_CHECKPOINT.
+OPEN INPUT CHECKPOINT-FILE.
+IF CHECKPOINT-FILE-STATUS = "00"
+READ CHECKPOINT-FILE
+AT END
+CONTINUE
+NOT AT END
+IF CKPT-RECORDS-READ > 0
+MOVE CKPT-RECORDS-READ TO RESTART-SKIP-COUNT
+MOVE CKPT-LONG-WRITTEN TO CT-LONG-WRITTEN
+MOVE CKPT-SHORT-WRITTEN TO CT-SHORT-WRITTEN
+MOVE CKPT-MILESTONE-WRITTEN TO CT-MILESTONE-WRITTEN
+MOVE CKPT-PAYROLL-WRITTEN TO CT-PAYROLL-WRITTEN
+MOVE CKPT-REJECTED TO CT-REJECTED
+MOVE CKPT-RUN-SEQUENCE TO CURRENT-RUN-SEQUENCE
+SET THIS-IS-A-RESTART TO TRUE
+DISPLAY "RESTARTING AFTER RECORD: "RESTART-SKIP-COUNT
+END-IF
+END-READ
+CLOSE CHECKPOINT-FILE
+END-IF.
+
+350_WRITE_CHECKPOINT.
+MOVE CT-RECORDS-READ TO CKPT-RECORDS-READ.
+MOVE CT-LONG-WRITTEN TO CKPT-LONG-WRITTEN.
+MOVE CT-SHORT-WRITTEN TO CKPT-SHORT-WRITTEN.
+MOVE CT-MILESTONE-WRITTEN TO CKPT-MILESTONE-WRITTEN.
+MOVE CT-PAYROLL-WRITTEN TO CKPT-PAYROLL-WRITTEN.
+MOVE CT-REJECTED TO CKPT-REJECTED.
+MOVE CURRENT-RUN-SEQUENCE TO CKPT-RUN-SEQUENCE.
+OPEN OUTPUT CHECKPOINT-FILE.
+WRITE CHECKPOINT-RECORD.
+CLOSE CHECKPOINT-FILE.
+
+360_RESET_CHECKPOINT.
+MOVE ZERO TO CKPT-RECORDS-READ.
+MOVE ZERO TO CKPT-LONG-WRITTEN.
+MOVE ZERO TO CKPT-SHORT-WRITTEN.
+MOVE ZERO TO CKPT-MILESTONE-WRITTEN.
+MOVE ZERO TO CKPT-PAYROLL-WRITTEN.
+MOVE ZERO TO CKPT-REJECTED.
+MOVE ZERO TO CKPT-RUN-SEQUENCE.
+OPEN OUTPUT CHECKPOINT-FILE.
+WRITE CHECKPOINT-RECORD.
+CLOSE CHECKPOINT-FILE.
