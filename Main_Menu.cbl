@@ -0,0 +1,71 @@
+      *This program is the single entry point for the nightly/on-demand
+      *vendor and employee jobs. It shows a numbered menu and CALLs the
+      *right program instead of an operator needing to know which of
+      *VNDNEW02/VNDREC01/VNDUPD01/VNDDAC01/VNDRPT01/VNDEXP01/
+      *EMPLOYEEREWARDS to run by name.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINMENU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MENU-CHOICE PIC X.
+           88 EXIT-MENU VALUE "0".
+           88 CHOICE-ADD-VENDOR       VALUE "1".
+           88 CHOICE-VIEW-VENDORS     VALUE "2".
+           88 CHOICE-UPDATE-VENDOR    VALUE "3".
+           88 CHOICE-DEACTIVATE-VENDOR VALUE "4".
+           88 CHOICE-VENDOR-REPORT    VALUE "5".
+           88 CHOICE-VENDOR-EXPORT    VALUE "6".
+           88 CHOICE-EMPLOYEE-REWARDS VALUE "7".
+       01 KEEP-RUNNING-SWITCH PIC X VALUE "Y".
+           88 KEEP-RUNNING VALUE "Y".
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM DISPLAY-MENU-AND-DISPATCH
+           UNTIL NOT KEEP-RUNNING.
+       PROGRAM-DONE.
+           GOBACK.
+       DISPLAY-MENU-AND-DISPATCH.
+           PERFORM SHOW-MENU.
+           ACCEPT MENU-CHOICE.
+           EVALUATE TRUE
+               WHEN EXIT-MENU
+                       MOVE "N" TO KEEP-RUNNING-SWITCH
+               WHEN CHOICE-ADD-VENDOR
+                       CALL "VNDNEW02"
+                       CANCEL "VNDNEW02"
+               WHEN CHOICE-VIEW-VENDORS
+                       CALL "VNDREC01"
+                       CANCEL "VNDREC01"
+               WHEN CHOICE-UPDATE-VENDOR
+                       CALL "VNDUPD01"
+                       CANCEL "VNDUPD01"
+               WHEN CHOICE-DEACTIVATE-VENDOR
+                       CALL "VNDDAC01"
+                       CANCEL "VNDDAC01"
+               WHEN CHOICE-VENDOR-REPORT
+                       CALL "VNDRPT01"
+                       CANCEL "VNDRPT01"
+               WHEN CHOICE-VENDOR-EXPORT
+                       CALL "VNDEXP01"
+                       CANCEL "VNDEXP01"
+               WHEN CHOICE-EMPLOYEE-REWARDS
+                       CALL "EMPLOYEEREWARDS"
+                       CANCEL "EMPLOYEEREWARDS"
+               WHEN OTHER
+                       DISPLAY "INVALID SELECTION"
+           END-EVALUATE.
+       SHOW-MENU.
+           DISPLAY "==========================================".
+           DISPLAY "  VENDOR / EMPLOYEE REWARDS MAIN MENU".
+           DISPLAY "==========================================".
+           DISPLAY "  1. ADD VENDOR".
+           DISPLAY "  2. VIEW VENDORS".
+           DISPLAY "  3. UPDATE VENDOR".
+           DISPLAY "  4. DEACTIVATE VENDOR".
+           DISPLAY "  5. PRINT VENDOR LISTING REPORT".
+           DISPLAY "  6. EXPORT VENDORS FOR BANK ACH".
+           DISPLAY "  7. RUN EMPLOYEE REWARDS SPLIT".
+           DISPLAY "  0. EXIT".
+           DISPLAY "ENTER SELECTION".
