@@ -1,6 +1,6 @@
       *This program allows you to add new vendors to an index file.
-      *For demonstration purposes, only ID number, name, and zip has been included.
-      *Adding additional fields as needed is assumed trivial.	  
+      *Captures the vendor's remittance address and contact info so the
+      *file can support mailing a check or a W-9 request.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VNDNEW02.
        ENVIRONMENT DIVISION.
@@ -10,52 +10,138 @@
                    ASSIGN TO "vendor"
                    ORGANIZATION IS INDEXED
                    RECORD KEY IS VENDOR-NUMBER
-                   ACCESS MODE IS DYNAMIC.
+                   ACCESS MODE IS DYNAMIC
+                   FILE STATUS IS VENDOR-FILE-STATUS.
+           SELECT AUDIT-FILE
+                   ASSIGN TO "vendoraudit"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD VENDOR-FILE
            LABEL RECORDS ARE STANDARD.
-       01 VENDOR-RECORD.
-           05 VENDOR-NUMBER PIC   9(5).
-           05 VENDOR-NAME   PIC   X(30).
-           05 VENDOR-ZIP    PIC   9(5).
+           COPY VENDREC.
+
+       FD AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY VNDAUDIT.
 
        WORKING-STORAGE SECTION.
-       01 VENDOR-NUMBER-FIELD PIC Z(5).
+       01 KEEP-ADDING-SWITCH PIC X.
+           88 KEEP-ADDING VALUE "Y".
+       01 ADD-ANOTHER-ANSWER PIC X.
+       01 VENDOR-NUMBER-HOLD PIC 9(5).
+       01 VENDOR-FILE-STATUS PIC XX.
+       01 AUDIT-FILE-STATUS  PIC XX.
+       01 OPERATOR-ID        PIC X(8).
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+           DISPLAY "ENTER OPERATOR ID".
+           ACCEPT OPERATOR-ID.
            OPEN I-O VENDOR-FILE.
-           PERFORM GET-NEW-VENDOR-NUMBER.
-           PERFORM ADD-RECORDS
-           UNTIL VENDOR-NUMBER = ZEROES.
-           CLOSE VENDOR-FILE.
+           IF VENDOR-FILE-STATUS = "00"
+                   PERFORM OPEN-AUDIT-FILE
+                   MOVE "Y" TO KEEP-ADDING-SWITCH
+                   PERFORM ADD-RECORDS
+                   UNTIL NOT KEEP-ADDING
+                   CLOSE VENDOR-FILE
+                   CLOSE AUDIT-FILE
+           ELSE
+                   PERFORM EXPLAIN-VENDOR-FILE-STATUS
+           END-IF.
        PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT AUDIT-FILE
+           END-IF.
        GET-NEW-VENDOR-NUMBER.
+           PERFORM ASSIGN-NEXT-VENDOR-NUMBER.
            PERFORM INIT-VENDOR-RECORD.
-           PERFORM SELECT-VENDOR-NUMBER.
        INIT-VENDOR-RECORD.
            MOVE SPACE TO VENDOR-RECORD.
-           MOVE ZEROES TO VENDOR-NUMBER.
-       SELECT-VENDOR-NUMBER.
-           DISPLAY "ENTER VENDOR NUMBER (1 - 99999)".
-           DISPLAY "ENTER 0 TO STOP ENTRY".
-           ACCEPT VENDOR-NUMBER-FIELD.
-           MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+           MOVE VENDOR-NUMBER-HOLD TO VENDOR-NUMBER.
+           SET VENDOR-ACTIVE TO TRUE.
+       ASSIGN-NEXT-VENDOR-NUMBER.
+           MOVE 99999 TO VENDOR-NUMBER.
+           START VENDOR-FILE KEY IS LESS THAN OR EQUAL VENDOR-NUMBER
+           INVALID KEY
+                   MOVE 1 TO VENDOR-NUMBER
+           NOT INVALID KEY
+                   READ VENDOR-FILE NEXT RECORD
+                   ADD 1 TO VENDOR-NUMBER.
+           MOVE VENDOR-NUMBER TO VENDOR-NUMBER-HOLD.
        ADD-RECORDS.
+           PERFORM GET-NEW-VENDOR-NUMBER.
            PERFORM ENTER-REMAINING-FIELDS.
            PERFORM WRITE-VENDOR-RECORD.
-           PERFORM GET-NEW-VENDOR-NUMBER.
+           PERFORM ASK-ADD-ANOTHER.
+       ASK-ADD-ANOTHER.
+           DISPLAY "ADD ANOTHER VENDOR? (Y/N)".
+           ACCEPT ADD-ANOTHER-ANSWER.
+           MOVE ADD-ANOTHER-ANSWER TO KEEP-ADDING-SWITCH.
        WRITE-VENDOR-RECORD.
            WRITE VENDOR-RECORD
            INVALID KEY
-           DISPLAY "RECORD ALREADY ON FILE".
+                   PERFORM EXPLAIN-VENDOR-FILE-STATUS
+           NOT INVALID KEY
+                   DISPLAY "ASSIGNED VENDOR NUMBER: "VENDOR-NUMBER
+                   PERFORM WRITE-AUDIT-RECORD.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE VENDOR-NUMBER TO AUDIT-VENDOR-NUMBER.
+           MOVE "ADD" TO AUDIT-ACTION.
+           MOVE SPACE TO AUDIT-BEFORE-IMAGE.
+           MOVE VENDOR-RECORD TO AUDIT-AFTER-IMAGE.
+           WRITE VENDOR-AUDIT-RECORD.
+       EXPLAIN-VENDOR-FILE-STATUS.
+           EVALUATE VENDOR-FILE-STATUS
+               WHEN "00"
+                       CONTINUE
+               WHEN "22"
+                       DISPLAY "RECORD ALREADY ON FILE"
+               WHEN "23"
+                       DISPLAY "RECORD NOT FOUND"
+               WHEN "35"
+                       DISPLAY "VENDOR FILE DOES NOT EXIST"
+               WHEN "37"
+                       DISPLAY "VENDOR FILE ORG NOT SUPPORTED HERE"
+               WHEN "39"
+                       DISPLAY "VENDOR FILE ATTRIBUTES DO NOT MATCH"
+               WHEN "41"
+                       DISPLAY "VENDOR FILE IS ALREADY OPEN"
+               WHEN OTHER
+                       DISPLAY "VENDOR FILE ERROR, FILE STATUS: "
+                               VENDOR-FILE-STATUS
+           END-EVALUATE.
        ENTER-REMAINING-FIELDS.
            PERFORM ENTER-VENDOR-NAME.
+           PERFORM ENTER-VENDOR-ADDRESS.
+           PERFORM ENTER-VENDOR-CITY.
+           PERFORM ENTER-VENDOR-STATE.
            PERFORM ENTER-VENDOR-ZIP.
+           PERFORM ENTER-VENDOR-CONTACT-NAME.
+           PERFORM ENTER-VENDOR-PHONE.
        ENTER-VENDOR-NAME.
            DISPLAY "ENTER VENDOR NAME".
            ACCEPT VENDOR-NAME.
+       ENTER-VENDOR-ADDRESS.
+           DISPLAY "ENTER VENDOR STREET ADDRESS".
+           ACCEPT VENDOR-ADDRESS.
+       ENTER-VENDOR-CITY.
+           DISPLAY "ENTER VENDOR CITY".
+           ACCEPT VENDOR-CITY.
+       ENTER-VENDOR-STATE.
+           DISPLAY "ENTER VENDOR STATE (2 LETTER)".
+           ACCEPT VENDOR-STATE.
        ENTER-VENDOR-ZIP.
            DISPLAY "ENTER VENDOR ZIP".
            ACCEPT VENDOR-ZIP.
+       ENTER-VENDOR-CONTACT-NAME.
+           DISPLAY "ENTER VENDOR CONTACT NAME".
+           ACCEPT VENDOR-CONTACT-NAME.
+       ENTER-VENDOR-PHONE.
+           DISPLAY "ENTER VENDOR PHONE NUMBER".
+           ACCEPT VENDOR-PHONE.
