@@ -0,0 +1,99 @@
+      *This program exports the vendor master to a comma-delimited file
+      *formatted for the bank's positive-pay/ACH upload, so vendor
+      *payment data doesn't have to be re-keyed off the VNDREC01 screen
+      *listing for a check run. Inactive vendors are not paid, so they
+      *are left off the export.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDEXP01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDOR-FILE
+                   ASSIGN TO "vendor"
+                   ORGANIZATION IS INDEXED
+                   RECORD KEY IS VENDOR-NUMBER
+                   ACCESS MODE IS DYNAMIC
+                   FILE STATUS IS VENDOR-FILE-STATUS.
+           SELECT CSV-FILE
+                   ASSIGN TO "vendorach"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDOR-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY VENDREC.
+
+       FD CSV-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CSV-LINE PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 VENDOR-FILE-STATUS PIC XX.
+       01 VENDOR-FILE-AT-END PIC X.
+       01 VENDOR-ZIP-DISPLAY PIC 9(5).
+       01 EXPORT-COUNT       PIC 9(5) VALUE ZERO.
+       01 SAFE-VENDOR-NAME         PIC X(30).
+       01 SAFE-VENDOR-ADDRESS      PIC X(30).
+       01 SAFE-VENDOR-CITY         PIC X(20).
+       01 SAFE-VENDOR-CONTACT-NAME PIC X(30).
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT VENDOR-FILE.
+           IF VENDOR-FILE-STATUS = "00"
+                   OPEN OUTPUT CSV-FILE
+                   PERFORM WRITE-CSV-RECORDS
+                   CLOSE CSV-FILE
+                   CLOSE VENDOR-FILE
+                   DISPLAY "VENDORS EXPORTED: "EXPORT-COUNT
+           ELSE
+                   DISPLAY "COULD NOT OPEN VENDOR FILE, STATUS: "
+                           VENDOR-FILE-STATUS
+           END-IF.
+       PROGRAM-DONE.
+           GOBACK.
+       WRITE-CSV-RECORDS.
+           MOVE "N" TO VENDOR-FILE-AT-END.
+           PERFORM READ-NEXT-VENDOR.
+           PERFORM UNTIL VENDOR-FILE-AT-END = "Y"
+                   IF VENDOR-ACTIVE
+                           PERFORM WRITE-ONE-CSV-RECORD
+                   END-IF
+                   PERFORM READ-NEXT-VENDOR
+           END-PERFORM.
+       READ-NEXT-VENDOR.
+           READ VENDOR-FILE NEXT RECORD
+                   AT END MOVE "Y" TO VENDOR-FILE-AT-END.
+       WRITE-ONE-CSV-RECORD.
+           MOVE VENDOR-ZIP TO VENDOR-ZIP-DISPLAY.
+           MOVE VENDOR-NAME TO SAFE-VENDOR-NAME.
+           MOVE VENDOR-ADDRESS TO SAFE-VENDOR-ADDRESS.
+           MOVE VENDOR-CITY TO SAFE-VENDOR-CITY.
+           MOVE VENDOR-CONTACT-NAME TO SAFE-VENDOR-CONTACT-NAME.
+           INSPECT SAFE-VENDOR-NAME REPLACING ALL "," BY SPACE.
+           INSPECT SAFE-VENDOR-ADDRESS REPLACING ALL "," BY SPACE.
+           INSPECT SAFE-VENDOR-CITY REPLACING ALL "," BY SPACE.
+           INSPECT SAFE-VENDOR-CONTACT-NAME REPLACING ALL "," BY SPACE.
+           STRING VENDOR-NUMBER     DELIMITED BY SIZE
+                   ","              DELIMITED BY SIZE
+                   FUNCTION TRIM(SAFE-VENDOR-NAME)
+                                    DELIMITED BY SIZE
+                   ","              DELIMITED BY SIZE
+                   FUNCTION TRIM(SAFE-VENDOR-ADDRESS)
+                                    DELIMITED BY SIZE
+                   ","              DELIMITED BY SIZE
+                   FUNCTION TRIM(SAFE-VENDOR-CITY)
+                                    DELIMITED BY SIZE
+                   ","              DELIMITED BY SIZE
+                   FUNCTION TRIM(VENDOR-STATE)
+                                    DELIMITED BY SIZE
+                   ","              DELIMITED BY SIZE
+                   VENDOR-ZIP-DISPLAY DELIMITED BY SIZE
+                   ","              DELIMITED BY SIZE
+                   FUNCTION TRIM(SAFE-VENDOR-CONTACT-NAME)
+                                    DELIMITED BY SIZE
+                   ","              DELIMITED BY SIZE
+                   FUNCTION TRIM(VENDOR-PHONE)
+                                    DELIMITED BY SIZE
+                   INTO CSV-LINE.
+           WRITE CSV-LINE.
+           ADD 1 TO EXPORT-COUNT.
