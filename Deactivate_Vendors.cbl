@@ -0,0 +1,97 @@
+      *This program flips a vendor's VENDOR-STATUS to Inactive on the
+      *index file instead of physically deleting the record, so vendor
+      *history stays on file for audits while day-to-day lookups can
+      *skip vendors that are no longer used.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDDAC01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDOR-FILE
+                   ASSIGN TO "vendor"
+                   ORGANIZATION IS INDEXED
+                   RECORD KEY IS VENDOR-NUMBER
+                   ACCESS MODE IS DYNAMIC.
+           SELECT AUDIT-FILE
+                   ASSIGN TO "vendoraudit"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDOR-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY VENDREC.
+
+       FD AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY VNDAUDIT.
+
+       WORKING-STORAGE SECTION.
+       01 VENDOR-NUMBER-FIELD PIC Z(5).
+       01 RECORD-FOUND-SWITCH PIC X.
+           88 RECORD-FOUND VALUE "Y".
+           88 RECORD-NOT-FOUND VALUE "N".
+       01 AUDIT-FILE-STATUS     PIC XX.
+       01 OPERATOR-ID           PIC X(8).
+       01 VENDOR-BEFORE-CHANGES PIC X(135).
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "ENTER OPERATOR ID".
+           ACCEPT OPERATOR-ID.
+           OPEN I-O VENDOR-FILE.
+           PERFORM OPEN-AUDIT-FILE.
+           PERFORM SELECT-VENDOR-TO-DEACTIVATE.
+           PERFORM SELECT-VENDOR-TO-DEACTIVATE
+           UNTIL VENDOR-NUMBER = ZEROES.
+           CLOSE VENDOR-FILE.
+           CLOSE AUDIT-FILE.
+       PROGRAM-DONE.
+           GOBACK.
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT AUDIT-FILE
+           END-IF.
+       SELECT-VENDOR-TO-DEACTIVATE.
+           MOVE ZEROES TO VENDOR-NUMBER.
+           DISPLAY "ENTER VENDOR NUMBER TO DEACTIVATE (1 - 99999)".
+           DISPLAY "ENTER 0 TO STOP ENTRY".
+           ACCEPT VENDOR-NUMBER-FIELD.
+           MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+           IF VENDOR-NUMBER NOT = ZEROES
+                   PERFORM DEACTIVATE-ONE-VENDOR.
+       DEACTIVATE-ONE-VENDOR.
+           PERFORM READ-VENDOR-RECORD.
+           IF RECORD-FOUND
+                   PERFORM CONFIRM-AND-DEACTIVATE
+           ELSE
+                   DISPLAY "VENDOR NUMBER NOT ON FILE".
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO RECORD-FOUND-SWITCH.
+           READ VENDOR-FILE
+           INVALID KEY
+                   MOVE "N" TO RECORD-FOUND-SWITCH.
+       CONFIRM-AND-DEACTIVATE.
+           DISPLAY "NO: "VENDOR-NUMBER
+           " NAME: "VENDOR-NAME
+           " STATUS: "VENDOR-STATUS.
+           IF VENDOR-INACTIVE
+                   DISPLAY "VENDOR IS ALREADY INACTIVE"
+           ELSE
+                   MOVE VENDOR-RECORD TO VENDOR-BEFORE-CHANGES
+                   SET VENDOR-INACTIVE TO TRUE
+                   PERFORM REWRITE-VENDOR-RECORD.
+       REWRITE-VENDOR-RECORD.
+           REWRITE VENDOR-RECORD
+           INVALID KEY
+                   DISPLAY "COULD NOT REWRITE VENDOR RECORD"
+           NOT INVALID KEY
+                   PERFORM WRITE-AUDIT-RECORD.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE VENDOR-NUMBER TO AUDIT-VENDOR-NUMBER.
+           MOVE "DEACTIVATE" TO AUDIT-ACTION.
+           MOVE VENDOR-BEFORE-CHANGES TO AUDIT-BEFORE-IMAGE.
+           MOVE VENDOR-RECORD TO AUDIT-AFTER-IMAGE.
+           WRITE VENDOR-AUDIT-RECORD.
