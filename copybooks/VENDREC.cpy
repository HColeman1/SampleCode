@@ -0,0 +1,15 @@
+      *This copybook holds the "vendor" indexed file record layout.
+      *Shared by every program that reads or writes the vendor master
+      *so that a field added here shows up everywhere at once.
+       01 VENDOR-RECORD.
+           05 VENDOR-NUMBER       PIC   9(5).
+           05 VENDOR-NAME         PIC   X(30).
+           05 VENDOR-ADDRESS      PIC   X(30).
+           05 VENDOR-CITY         PIC   X(20).
+           05 VENDOR-STATE        PIC   X(2).
+           05 VENDOR-ZIP          PIC   9(5).
+           05 VENDOR-CONTACT-NAME PIC   X(30).
+           05 VENDOR-PHONE        PIC   X(12).
+           05 VENDOR-STATUS       PIC   X.
+               88 VENDOR-ACTIVE   VALUE "A".
+               88 VENDOR-INACTIVE VALUE "I".
