@@ -0,0 +1,11 @@
+      *This copybook holds the vendor audit-trail record layout.
+      *Shared by every program that adds, updates, or deactivates a
+      *vendor so each one appends the same shape of row (timestamp,
+      *operator, action, before/after image) to the audit log.
+       01 VENDOR-AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP     PIC X(21).
+           05 AUDIT-OPERATOR-ID   PIC X(8).
+           05 AUDIT-VENDOR-NUMBER PIC 9(5).
+           05 AUDIT-ACTION        PIC X(10).
+           05 AUDIT-BEFORE-IMAGE  PIC X(135).
+           05 AUDIT-AFTER-IMAGE   PIC X(135).
