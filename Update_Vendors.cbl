@@ -0,0 +1,145 @@
+      *This program lets you correct a vendor already on the index file
+      *that was added in Add_New_Vendors.cbl. It reads a VENDOR-NUMBER,
+      *shows the current VENDOR-RECORD, and rewrites it with whatever
+      *new field values the clerk keys in.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDUPD01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDOR-FILE
+                   ASSIGN TO "vendor"
+                   ORGANIZATION IS INDEXED
+                   RECORD KEY IS VENDOR-NUMBER
+                   ACCESS MODE IS DYNAMIC.
+           SELECT AUDIT-FILE
+                   ASSIGN TO "vendoraudit"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDOR-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY VENDREC.
+
+       FD AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY VNDAUDIT.
+
+       WORKING-STORAGE SECTION.
+       01 VENDOR-NUMBER-FIELD PIC Z(5).
+       01 VENDOR-ZIP-FIELD    PIC Z(5).
+       01 RECORD-FOUND-SWITCH PIC X.
+           88 RECORD-FOUND VALUE "Y".
+           88 RECORD-NOT-FOUND VALUE "N".
+       01 NEW-VENDOR-NAME         PIC X(30).
+       01 NEW-VENDOR-ADDRESS      PIC X(30).
+       01 NEW-VENDOR-CITY         PIC X(20).
+       01 NEW-VENDOR-STATE        PIC X(2).
+       01 NEW-VENDOR-ZIP          PIC 9(5).
+       01 NEW-VENDOR-CONTACT-NAME PIC X(30).
+       01 NEW-VENDOR-PHONE        PIC X(12).
+       01 AUDIT-FILE-STATUS       PIC XX.
+       01 OPERATOR-ID             PIC X(8).
+       01 VENDOR-BEFORE-CHANGES   PIC X(135).
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "ENTER OPERATOR ID".
+           ACCEPT OPERATOR-ID.
+           OPEN I-O VENDOR-FILE.
+           PERFORM OPEN-AUDIT-FILE.
+           PERFORM SELECT-VENDOR-TO-UPDATE.
+           PERFORM SELECT-VENDOR-TO-UPDATE
+           UNTIL VENDOR-NUMBER = ZEROES.
+           CLOSE VENDOR-FILE.
+           CLOSE AUDIT-FILE.
+       PROGRAM-DONE.
+           GOBACK.
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT AUDIT-FILE
+           END-IF.
+       SELECT-VENDOR-TO-UPDATE.
+           MOVE ZEROES TO VENDOR-NUMBER.
+           DISPLAY "ENTER VENDOR NUMBER TO UPDATE (1 - 99999)".
+           DISPLAY "ENTER 0 TO STOP ENTRY".
+           ACCEPT VENDOR-NUMBER-FIELD.
+           MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+           IF VENDOR-NUMBER NOT = ZEROES
+                   PERFORM UPDATE-ONE-VENDOR.
+       UPDATE-ONE-VENDOR.
+           PERFORM READ-VENDOR-RECORD.
+           IF RECORD-FOUND
+                   PERFORM DISPLAY-CURRENT-VENDOR
+                   MOVE VENDOR-RECORD TO VENDOR-BEFORE-CHANGES
+                   PERFORM ENTER-VENDOR-CHANGES
+                   PERFORM REWRITE-VENDOR-RECORD
+           ELSE
+                   DISPLAY "VENDOR NUMBER NOT ON FILE".
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO RECORD-FOUND-SWITCH.
+           READ VENDOR-FILE
+           INVALID KEY
+                   MOVE "N" TO RECORD-FOUND-SWITCH.
+       DISPLAY-CURRENT-VENDOR.
+           DISPLAY "CURRENT RECORD -"
+           " NO: "VENDOR-NUMBER
+           " NAME: "VENDOR-NAME.
+           DISPLAY " ADDRESS: "VENDOR-ADDRESS
+           " CITY: "VENDOR-CITY
+           " STATE: "VENDOR-STATE
+           " ZIP: "VENDOR-ZIP.
+           DISPLAY " CONTACT: "VENDOR-CONTACT-NAME
+           " PHONE: "VENDOR-PHONE.
+       ENTER-VENDOR-CHANGES.
+           DISPLAY "ENTER NEW VENDOR NAME (BLANK TO KEEP CURRENT)".
+           MOVE SPACE TO NEW-VENDOR-NAME.
+           ACCEPT NEW-VENDOR-NAME.
+           IF NEW-VENDOR-NAME NOT = SPACE
+                   MOVE NEW-VENDOR-NAME TO VENDOR-NAME.
+           DISPLAY "ENTER NEW VENDOR ADDRESS (BLANK TO KEEP CURRENT)".
+           MOVE SPACE TO NEW-VENDOR-ADDRESS.
+           ACCEPT NEW-VENDOR-ADDRESS.
+           IF NEW-VENDOR-ADDRESS NOT = SPACE
+                   MOVE NEW-VENDOR-ADDRESS TO VENDOR-ADDRESS.
+           DISPLAY "ENTER NEW VENDOR CITY (BLANK TO KEEP CURRENT)".
+           MOVE SPACE TO NEW-VENDOR-CITY.
+           ACCEPT NEW-VENDOR-CITY.
+           IF NEW-VENDOR-CITY NOT = SPACE
+                   MOVE NEW-VENDOR-CITY TO VENDOR-CITY.
+           DISPLAY "ENTER NEW VENDOR STATE (BLANK TO KEEP CURRENT)".
+           MOVE SPACE TO NEW-VENDOR-STATE.
+           ACCEPT NEW-VENDOR-STATE.
+           IF NEW-VENDOR-STATE NOT = SPACE
+                   MOVE NEW-VENDOR-STATE TO VENDOR-STATE.
+           DISPLAY "ENTER NEW VENDOR ZIP (0 TO KEEP CURRENT)".
+           MOVE ZEROES TO VENDOR-ZIP-FIELD.
+           ACCEPT VENDOR-ZIP-FIELD.
+           MOVE VENDOR-ZIP-FIELD TO NEW-VENDOR-ZIP.
+           IF NEW-VENDOR-ZIP NOT = ZEROES
+                   MOVE NEW-VENDOR-ZIP TO VENDOR-ZIP.
+           DISPLAY "ENTER NEW VENDOR CONTACT NAME (BLANK TO KEEP)".
+           MOVE SPACE TO NEW-VENDOR-CONTACT-NAME.
+           ACCEPT NEW-VENDOR-CONTACT-NAME.
+           IF NEW-VENDOR-CONTACT-NAME NOT = SPACE
+                   MOVE NEW-VENDOR-CONTACT-NAME TO VENDOR-CONTACT-NAME.
+           DISPLAY "ENTER NEW VENDOR PHONE (BLANK TO KEEP CURRENT)".
+           MOVE SPACE TO NEW-VENDOR-PHONE.
+           ACCEPT NEW-VENDOR-PHONE.
+           IF NEW-VENDOR-PHONE NOT = SPACE
+                   MOVE NEW-VENDOR-PHONE TO VENDOR-PHONE.
+       REWRITE-VENDOR-RECORD.
+           REWRITE VENDOR-RECORD
+           INVALID KEY
+                   DISPLAY "COULD NOT REWRITE VENDOR RECORD"
+           NOT INVALID KEY
+                   PERFORM WRITE-AUDIT-RECORD.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE VENDOR-NUMBER TO AUDIT-VENDOR-NUMBER.
+           MOVE "UPDATE" TO AUDIT-ACTION.
+           MOVE VENDOR-BEFORE-CHANGES TO AUDIT-BEFORE-IMAGE.
+           MOVE VENDOR-RECORD TO AUDIT-AFTER-IMAGE.
+           WRITE VENDOR-AUDIT-RECORD.
