@@ -0,0 +1,138 @@
+      *This program prints a paginated vendor listing, sorted by
+      *VENDOR-NAME or VENDOR-ZIP, to a print-style output file that can
+      *be handed to Purchasing or filed for an audit instead of reading
+      *the vendor file off the View_Vendors.cbl console dump.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDRPT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDOR-FILE
+                   ASSIGN TO "vendor"
+                   ORGANIZATION IS INDEXED
+                   RECORD KEY IS VENDOR-NUMBER
+                   ACCESS MODE IS DYNAMIC.
+           SELECT SORT-WORK-FILE ASSIGN TO "vendsort".
+           SELECT PRINT-FILE
+                   ASSIGN TO "vendorlisting"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDOR-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY VENDREC.
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SORT-PRIMARY-KEY PIC X(30).
+           05 SORT-NUMBER      PIC 9(5).
+           05 SORT-NAME        PIC X(30).
+           05 SORT-ZIP         PIC 9(5).
+           05 SORT-STATUS      PIC X.
+
+       FD PRINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 PRINT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 SORT-BY-ANSWER    PIC X.
+           88 SORT-BY-ZIP VALUE "2".
+       01 VENDOR-FILE-AT-END PIC X.
+       01 SORT-AT-END-SWITCH PIC X.
+       01 PAGE-COUNT        PIC 9(3) VALUE ZERO.
+       01 LINE-COUNT        PIC 9(3) VALUE ZERO.
+       01 LINES-PER-PAGE    PIC 9(3) VALUE 50.
+       01 VENDOR-COUNT      PIC 9(5) VALUE ZERO.
+
+       01 VENDOR-REPORT-HEADER.
+           05 FILLER PIC X(8)  VALUE "PAGE ".
+           05 RH-PAGE-NUMBER PIC ZZ9.
+           05 FILLER PIC X(6)  VALUE SPACE.
+           05 FILLER PIC X(7)  VALUE "NO".
+           05 FILLER PIC X(32) VALUE "NAME".
+           05 FILLER PIC X(7)  VALUE "ZIP".
+           05 FILLER PIC X(6)  VALUE "STATUS".
+
+       01 DETAIL-LINE.
+           05 DL-NUMBER PIC Z(5).
+           05 FILLER    PIC X(4) VALUE SPACE.
+           05 DL-NAME   PIC X(30).
+           05 FILLER    PIC X(2) VALUE SPACE.
+           05 DL-ZIP    PIC 9(5).
+           05 FILLER    PIC X(3) VALUE SPACE.
+           05 DL-STATUS PIC X.
+
+       01 TOTAL-LINE.
+           05 FILLER   PIC X(20) VALUE "TOTAL VENDORS LISTED".
+           05 FILLER   PIC X(3)  VALUE ": ".
+           05 TL-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM ASK-SORT-ORDER.
+           OPEN INPUT VENDOR-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-PRIMARY-KEY
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS PRINT-SORTED-VENDORS.
+           CLOSE VENDOR-FILE.
+           CLOSE PRINT-FILE.
+       PROGRAM-DONE.
+           GOBACK.
+       ASK-SORT-ORDER.
+           DISPLAY "SORT VENDOR LISTING BY (1=NAME 2=ZIP)".
+           ACCEPT SORT-BY-ANSWER.
+       LOAD-SORT-FILE.
+           MOVE "N" TO VENDOR-FILE-AT-END.
+           PERFORM UNTIL VENDOR-FILE-AT-END = "Y"
+               READ VENDOR-FILE NEXT RECORD
+               AT END
+                       MOVE "Y" TO VENDOR-FILE-AT-END
+               NOT AT END
+                       PERFORM BUILD-SORT-RECORD
+                       RELEASE SORT-RECORD
+           END-PERFORM.
+       BUILD-SORT-RECORD.
+           IF SORT-BY-ZIP
+                   MOVE VENDOR-ZIP TO SORT-PRIMARY-KEY
+           ELSE
+                   MOVE VENDOR-NAME TO SORT-PRIMARY-KEY
+           END-IF.
+           MOVE VENDOR-NUMBER TO SORT-NUMBER.
+           MOVE VENDOR-NAME TO SORT-NAME.
+           MOVE VENDOR-ZIP TO SORT-ZIP.
+           MOVE VENDOR-STATUS TO SORT-STATUS.
+       PRINT-SORTED-VENDORS.
+           PERFORM WRITE-REPORT-HEADER.
+           MOVE "N" TO SORT-AT-END-SWITCH.
+           PERFORM UNTIL SORT-AT-END-SWITCH = "Y"
+               RETURN SORT-WORK-FILE
+               AT END
+                       MOVE "Y" TO SORT-AT-END-SWITCH
+               NOT AT END
+                       PERFORM WRITE-VENDOR-DETAIL-LINE
+           END-PERFORM.
+           PERFORM WRITE-REPORT-TOTALS.
+       WRITE-REPORT-HEADER.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO RH-PAGE-NUMBER.
+           WRITE PRINT-LINE FROM VENDOR-REPORT-HEADER
+           BEFORE ADVANCING PAGE.
+           MOVE ZERO TO LINE-COUNT.
+       WRITE-VENDOR-DETAIL-LINE.
+           IF LINE-COUNT NOT LESS THAN LINES-PER-PAGE
+                   PERFORM WRITE-REPORT-HEADER
+           END-IF.
+           MOVE SORT-NUMBER TO DL-NUMBER.
+           MOVE SORT-NAME TO DL-NAME.
+           MOVE SORT-ZIP TO DL-ZIP.
+           MOVE SORT-STATUS TO DL-STATUS.
+           WRITE PRINT-LINE FROM DETAIL-LINE
+           BEFORE ADVANCING 1 LINE.
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO VENDOR-COUNT.
+       WRITE-REPORT-TOTALS.
+           MOVE VENDOR-COUNT TO TL-COUNT.
+           WRITE PRINT-LINE FROM TOTAL-LINE
+           BEFORE ADVANCING 2 LINES.
